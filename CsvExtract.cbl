@@ -0,0 +1,148 @@
+       identification division.
+       program-id. CsvExtract.
+       Author. Bo Liu.
+      *Reads students.dat and writes a comma-delimited extract of the
+      *students in one chosen CourseCode, in the layout the
+      *registrar's upload tool expects.
+
+       Environment division.
+       input-output section.
+       file-control.
+           select studentfile assign to "C:\Cobol\students.dat"
+               organization is indexed
+               record key is studentid
+               file status is StudentFileStatus.
+           select extractfile assign to "C:\Cobol\extract.csv"
+               organization is line sequential
+               file status is ExtractFileStatus.
+
+       Data division.
+       file section.
+       FD studentfile.
+           COPY STUDENT.
+
+       FD extractfile.
+       01 extractline          pic x(100).
+
+       Working-storage section.
+       01 StudentFileStatus     pic xx.
+           88 StatusOK          value "00".
+           88 StatusEndOfFile   value "10".
+           88 StatusNotFound    value "35".
+
+       01 ExtractFileStatus     pic xx.
+           88 ExtractStatusOK   value "00".
+
+       01 WantedCourseCode      pic x(4).
+       01 ExtractCount          pic 9(5) value zero.
+
+       01 CsvLine.
+           05 CsvStudentId      pic 9(7).
+           05 filler            pic x value ",".
+           05 CsvSurname        pic x(8).
+           05 filler            pic x value ",".
+           05 CsvInitials       pic xx.
+           05 filler            pic x value ",".
+           05 CsvYobirth        pic 9(4).
+           05 filler            pic x value ",".
+           05 CsvMobirth        pic 9(2).
+           05 filler            pic x value ",".
+           05 CsvDobirth        pic 9(2).
+           05 filler            pic x value ",".
+           05 CsvCourseCode     pic x(4).
+           05 filler            pic x value ",".
+           05 CsvGender         pic x.
+           05 filler            pic x value ",".
+           05 CsvEthnicity      pic x(10).
+           05 filler            pic x value ",".
+           05 CsvDisabilitySupport pic x.
+           05 filler            pic x value ",".
+           05 CsvEmergName      pic x(15).
+           05 filler            pic x value ",".
+           05 CsvEmergPhone     pic x(12).
+
+       Procedure division.
+       begin.
+           move zero to ExtractCount
+           DISPLAY "Enter the course code to extract: "
+               WITH NO ADVANCING.
+           ACCEPT WantedCourseCode.
+           open input studentfile
+           perform CheckOpenStatus
+           if StatusOK
+               open output extractfile
+               perform CheckExtractOpenStatus
+               if ExtractStatusOK
+                   read studentfile
+                          at end set endofstudentfile to true
+                   end-read
+                   perform CheckReadStatus
+                   perform until endofstudentfile
+                       if coursecode = WantedCourseCode
+                           perform WriteCsvLine
+                       end-if
+                       read studentfile
+                            at end set endofstudentfile to true
+                       end-read
+                       perform CheckReadStatus
+                   end-perform
+                   close extractfile
+                   DISPLAY ExtractCount
+                       " record(s) written to extract.csv"
+               end-if
+               close studentfile
+           end-if
+           goback.
+
+      *Builds one comma-delimited line from the current studentrec
+      *and writes it to the registrar's extract file.
+       WriteCsvLine.
+           move studentid to CsvStudentId
+           move surname to CsvSurname
+           move initials to CsvInitials
+           move Yobirth to CsvYobirth
+           move Mobirth to CsvMobirth
+           move Dobirth to CsvDobirth
+           move coursecode to CsvCourseCode
+           move Gender to CsvGender
+           move Ethnicity to CsvEthnicity
+           move DisabilitySupport to CsvDisabilitySupport
+           move EmergContactName to CsvEmergName
+           move EmergContactPhone to CsvEmergPhone
+           write extractline from CsvLine
+           if ExtractStatusOK
+               add 1 to ExtractCount
+           else
+               DISPLAY "extract.csv write error - status "
+                   ExtractFileStatus
+           end-if.
+
+      *Gives the operator a plain-English message instead of letting
+      *a bad OPEN abend the run.
+       CheckOpenStatus.
+           evaluate true
+               when StatusOK
+                   continue
+               when StatusNotFound
+                   DISPLAY "students.dat not found."
+               when other
+                   DISPLAY "students.dat will not open - status "
+                       StudentFileStatus
+           end-evaluate.
+
+      *Called after every READ. Status 10 is normal end of file and
+      *is not an error.
+       CheckReadStatus.
+           if not StatusOK and not StatusEndOfFile
+               DISPLAY "students.dat record read error - status "
+                   StudentFileStatus
+               set endofstudentfile to true
+           end-if.
+
+      *Gives the operator a plain-English message instead of letting
+      *a bad OPEN abend the run.
+       CheckExtractOpenStatus.
+           if not ExtractStatusOK
+               DISPLAY "extract.csv will not open - status "
+                   ExtractFileStatus ". No extract produced."
+           end-if.
