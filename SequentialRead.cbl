@@ -1,57 +1,425 @@
-       identification division.
-       program-id. SeqRead.
-       Author. Bo Liu.
-       
-       Environment division.
-       input-output section.
-       file-control.
-           select studentfile assign to "C:\Cobol\students.dat"
-               organization is line sequential.
-               
-       Data division.
-       file section.
-       FD studentfile.
-       01 studentrec.
-           88 endofstudentfile value high-values.
-           05 studentid        pic 9(7).
-           05 StudentName.
-               20 surname      pic x(8).
-               20 initials     pic xx.
-           05 Dateofbirth.
-               20 Yobirth      pic 9(4).
-               20 Mobirth      pic 9(2).
-               20 Dobirth      pic 9(2).
-           05 coursecode       pic X(4).
-           05 Gender           pic x.
-           
-       Procedure division.
-       begin.
-      *     open output studentfile
-           DISPLAY "Enter student details using template below."
-           DISPLAY "Enter no data to end"
-           
-      *     perform getstudentrecord
-      *     perform until studentrec = spaces
-      *         write studentrec
-      *         perform getstudentrecord
-      *      end-perform
-      *      close studentfile
-            
-            open input studentfile.
-            read studentfile  
-                   at end set endofstudentfile to true
-            end-read
-            perform until endofstudentfile 
-               display studentid space studentname space coursecode
-               read studentfile
-                    at end set endofstudentfile to true
-               end-read
-            end-perform
-            close studentfile
-            stop run.
-            
-       GetStudentRecord.
-       DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
-       ACCEPT  StudentRec.
-
-       
\ No newline at end of file
+       identification division.
+       program-id. SeqRead.
+       Author. Bo Liu.
+      *Reads students.dat and lists it, or adds new enrollees to it.
+      *Rejects records with a bad gender, course code or birth date.
+
+       Environment division.
+       input-output section.
+       file-control.
+           select studentfile assign to "C:\Cobol\students.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is studentid
+               file status is StudentFileStatus.
+           select auditfile assign to "C:\Cobol\audit.dat"
+               organization is line sequential
+               file status is AuditFileStatus.
+           select checkpointfile assign to "C:\Cobol\checkpt.dat"
+               organization is line sequential
+               file status is CheckptFileStatus.
+
+       Data division.
+       file section.
+       FD studentfile.
+           COPY STUDENT.
+
+       FD auditfile.
+           COPY AUDIT.
+
+       FD checkpointfile.
+       01 checkpointrec.
+           05 CkptStudentId    pic 9(7).
+
+       Working-storage section.
+       01 StudentFileStatus     pic xx.
+           88 StatusOK          value "00".
+           88 StatusEndOfFile   value "10".
+           88 StatusNotFound    value "35".
+
+       01 AuditFileStatus       pic xx.
+           88 AuditStatusOK     value "00".
+           88 AuditStatusNotFound value "35".
+
+       01 CheckptFileStatus     pic xx.
+           88 CheckptStatusOK   value "00".
+           88 CheckptNotFound   value "35".
+
+       01 CheckpointWork.
+           05 LastProcessedId   pic 9(7) value zero.
+           05 RecordsSinceCkpt  pic 9(3) value zero.
+           05 CheckpointEvery   pic 9(3) value 10.
+           05 ResumeReply       pic x.
+               88 ResumeWanted  value "Y" "y".
+           05 CheckpointDone    pic x value "N".
+               88 NothingAfterCheckpoint value "Y".
+
+      *Holds the operator's just-keyed record across the duplicate-id
+      *lookup, which otherwise overwrites studentrec with whatever
+      *existing record the keyed READ finds.
+       01 IncomingRecordSave    pic x(68).
+
+       01 OperatorId            pic x(8).
+       01 AuditStamp.
+           05 AuditDate.
+               10 AuditYear     pic 9(4).
+               10 AuditMonth    pic 9(2).
+               10 AuditDay      pic 9(2).
+           05 AuditTime.
+               10 AuditHour     pic 9(2).
+               10 AuditMinute   pic 9(2).
+               10 AuditSecond   pic 9(2).
+               10 AuditHundSec  pic 9(2).
+
+       01 RunMode              pic x.
+           88 ListMode         value "L" "l".
+           88 AddMode          value "A" "a".
+
+       01 EntryValidation.
+           05 EntryStatus       pic x value "Y".
+               88 EntryValid    value "Y".
+           05 TodayYMD.
+               10 TodayYear     pic 9(4).
+               10 TodayMonth    pic 9(2).
+               10 TodayDay      pic 9(2).
+
+      *Offered-course table, same list GetStudentRecord is checked
+      *against. See CourseCodeEntry below.
+       01 CourseCodeList.
+           05 filler            pic x(4) value "MATH".
+           05 filler            pic x(4) value "ENGL".
+           05 filler            pic x(4) value "PHYS".
+           05 filler            pic x(4) value "CHEM".
+           05 filler            pic x(4) value "BIOL".
+           05 filler            pic x(4) value "HIST".
+           05 filler            pic x(4) value "COMP".
+           05 filler            pic x(4) value "BUSN".
+       01 CourseCodeTable redefines CourseCodeList.
+           05 CourseCodeEntry   occurs 8 times
+                                 indexed by CourseIdx
+                                 pic x(4).
+
+       01 DaysInMonthList.
+           05 filler            pic 99 value 31.
+           05 filler            pic 99 value 28.
+           05 filler            pic 99 value 31.
+           05 filler            pic 99 value 30.
+           05 filler            pic 99 value 31.
+           05 filler            pic 99 value 30.
+           05 filler            pic 99 value 31.
+           05 filler            pic 99 value 31.
+           05 filler            pic 99 value 30.
+           05 filler            pic 99 value 31.
+           05 filler            pic 99 value 30.
+           05 filler            pic 99 value 31.
+       01 MaxDayTable redefines DaysInMonthList.
+           05 MaxDayForMonth    occurs 12 times pic 99.
+
+       01 LeapYearWork.
+           05 DivideQuotient    pic 9(4).
+           05 Rem4              pic 99.
+           05 Rem100             pic 99.
+           05 Rem400             pic 999.
+           05 IsLeapYear         pic x.
+               88 LeapYear       value "Y".
+
+      *Lets Driver jump straight to List or Add mode without the
+      *operator seeing this program's own mode prompt a second time.
+       Linkage section.
+       01 LnkRunMode            pic x.
+
+       Procedure division using LnkRunMode.
+       begin.
+           if LnkRunMode = "L" or LnkRunMode = "l"
+                   or LnkRunMode = "A" or LnkRunMode = "a"
+               move LnkRunMode to RunMode
+           else
+               DISPLAY "L - List students   A - Add a student"
+               DISPLAY "Select a mode: " WITH NO ADVANCING
+               ACCEPT RunMode
+           end-if.
+
+           if ListMode
+               perform ListStudents
+           else if AddMode
+               perform AddStudents
+           else
+               DISPLAY "Unrecognised mode - nothing done."
+           end-if
+
+           goback.
+
+       ListStudents.
+           DISPLAY "Resume from last checkpoint? (Y/N): "
+               WITH NO ADVANCING.
+           ACCEPT ResumeReply.
+           initialize studentrec.
+           move zero to RecordsSinceCkpt.
+           move "N" to CheckpointDone.
+           open input studentfile.
+           perform CheckOpenStatus
+           if StatusOK
+               if ResumeWanted
+                   perform ReadCheckpoint
+               else
+                   move zero to LastProcessedId
+               end-if
+               if LastProcessedId not = zero
+                   move LastProcessedId to studentid
+                   start studentfile key is greater than studentid
+                       invalid key
+                           DISPLAY "No records after the checkpoint."
+                           set endofstudentfile to true
+                           set NothingAfterCheckpoint to true
+                   end-start
+               end-if
+               if not endofstudentfile
+                   read studentfile next record
+                          at end set endofstudentfile to true
+                   end-read
+                   perform CheckReadStatus
+               end-if
+               perform until endofstudentfile
+                  display studentid space studentname space coursecode
+                  move studentid to LastProcessedId
+                  add 1 to RecordsSinceCkpt
+                  if RecordsSinceCkpt >= CheckpointEvery
+                      perform WriteCheckpoint
+                      move zero to RecordsSinceCkpt
+                  end-if
+                  read studentfile next record
+                       at end set endofstudentfile to true
+                  end-read
+                  perform CheckReadStatus
+               end-perform
+               close studentfile
+               if StatusEndOfFile or NothingAfterCheckpoint
+                   perform ClearCheckpoint
+               end-if
+           end-if.
+
+      *Picks up the last StudentId a prior run got through, so a
+      *rerun after a bad record or a system hiccup does not have to
+      *reprocess the whole file from the top.
+       ReadCheckpoint.
+           open input checkpointfile
+           if CheckptStatusOK
+               read checkpointfile
+                   at end
+                       move zero to LastProcessedId
+                   not at end
+                       move CkptStudentId to LastProcessedId
+               end-read
+               close checkpointfile
+           else
+               move zero to LastProcessedId
+           end-if.
+
+      *A failed checkpoint write only costs the operator a rerun from
+      *record one, not a lost or duplicated student record, so it is
+      *a warning, not grounds to stop the listing.
+       WriteCheckpoint.
+           open output checkpointfile
+           if CheckptStatusOK
+               move LastProcessedId to CkptStudentId
+               write checkpointrec
+               if not CheckptStatusOK
+                   DISPLAY "Warning - checkpoint not written - status "
+                       CheckptFileStatus
+               end-if
+               close checkpointfile
+           else
+               DISPLAY "Warning - checkpt.dat will not open - status "
+                   CheckptFileStatus
+           end-if.
+
+      *A run that reaches end of file cleanly has nothing left to
+      *resume, so the checkpoint is reset ready for the next listing.
+       ClearCheckpoint.
+           move zero to LastProcessedId
+           perform WriteCheckpoint.
+
+       AddStudents.
+           DISPLAY "Enter your operator id: " WITH NO ADVANCING.
+           ACCEPT OperatorId.
+           open i-o studentfile.
+           if StatusNotFound
+               open output studentfile
+               close studentfile
+               open i-o studentfile
+           end-if
+           perform CheckOpenStatus
+           if StatusOK
+               open extend auditfile
+               if AuditStatusNotFound
+                   open output auditfile
+                   close auditfile
+                   open extend auditfile
+               end-if
+               perform CheckAuditOpenStatus
+               DISPLAY "Enter student details using template below."
+               DISPLAY "Enter no data to end"
+               perform GetStudentRecord
+               perform until studentrec = spaces
+                   perform ValidateStudentRecord
+                   if EntryValid
+                       write studentrec
+                       if StatusOK
+                           perform WriteAuditRecord
+                       else
+                           DISPLAY "Student id " studentid
+                               " not written - status "
+                               StudentFileStatus
+                       end-if
+                   else
+                       DISPLAY "Record rejected - not written."
+                   end-if
+                   perform GetStudentRecord
+               end-perform
+               close studentfile
+               close auditfile
+           end-if.
+
+      *Logs who added this student and when, with the record image,
+      *so a later change can be traced back to the run that made it.
+      *The student record is already written by the time this runs,
+      *so a failure here only gets a warning - it is not grounds to
+      *back the add out.
+       WriteAuditRecord.
+           ACCEPT AuditDate FROM DATE YYYYMMDD.
+           ACCEPT AuditTime FROM TIME.
+           move studentid to audstudentid
+           move OperatorId to audoperator
+           move AuditDate to audactiondate
+           move AuditTime to audactiontime
+           move "ADD" to audaction
+           move spaces to audoldrecord
+           move studentrec to audnewrecord
+           if AuditStatusOK
+               write auditrec
+               if not AuditStatusOK
+                   DISPLAY "Warning - audit entry for student "
+                       studentid " was not written - status "
+                       AuditFileStatus
+               end-if
+           end-if.
+
+      *Gives the operator a plain-English warning instead of silently
+      *adding students with no audit trail when audit.dat is missing
+      *or busy.
+       CheckAuditOpenStatus.
+           if not AuditStatusOK
+               DISPLAY "Warning - audit.dat will not open - status "
+                   AuditFileStatus ". Adds will not be logged."
+           end-if.
+
+       GetStudentRecord.
+       DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
+           "HHHHHHHHHHAKKKKKKKKKKKKKKKTTTTTTTTTTTT"
+       ACCEPT  StudentRec.
+
+      *Rejects a bad gender, an unoffered course code, a duplicate
+      *StudentId or an impossible date of birth before the caller
+      *writes the record.
+       ValidateStudentRecord.
+           set EntryValid to true.
+
+           perform CheckDuplicateId.
+
+           if not ValidGender
+               DISPLAY "Invalid gender - must be M, F or O."
+               set EntryStatus to "N"
+           end-if
+
+           set CourseIdx to 1
+           search CourseCodeEntry
+               at end
+                   DISPLAY "Invalid course code - not offered."
+                   set EntryStatus to "N"
+               when CourseCodeEntry (CourseIdx) = coursecode
+                   continue
+           end-search
+
+           perform ValidateDateOfBirth.
+
+      *Refuses the add if the incoming StudentId is already on file -
+      *studentfile is open I-O so the keyed READ below is a plain
+      *lookup, not a move to a separate work file.
+       CheckDuplicateId.
+           move studentrec to IncomingRecordSave
+           read studentfile
+               invalid key
+                   continue
+               not invalid key
+                   DISPLAY "Student id " studentid
+                       " already on file - record rejected."
+                   set EntryStatus to "N"
+           end-read
+           move IncomingRecordSave to studentrec.
+
+       ValidateDateOfBirth.
+           ACCEPT TodayYMD FROM DATE YYYYMMDD.
+
+           if Yobirth < 1900 or Yobirth > TodayYear
+               DISPLAY "Invalid date of birth - bad year."
+               set EntryStatus to "N"
+           end-if
+
+           if Mobirth < 1 or Mobirth > 12
+               DISPLAY "Invalid date of birth - bad month."
+               set EntryStatus to "N"
+           else
+               perform CheckLeapYear
+               if Mobirth = 2 and LeapYear
+                   if Dobirth < 1 or Dobirth > 29
+                       DISPLAY "Invalid date of birth - bad day."
+                       set EntryStatus to "N"
+                   end-if
+               else
+                   if Dobirth < 1 or Dobirth > MaxDayForMonth (Mobirth)
+                       DISPLAY "Invalid date of birth - bad day."
+                       set EntryStatus to "N"
+                   end-if
+               end-if
+           end-if.
+
+      *Gives the operator a plain-English message instead of letting
+      *a bad OPEN abend the run.
+       CheckOpenStatus.
+           evaluate true
+               when StatusOK
+                   continue
+               when StatusNotFound
+                   DISPLAY "students.dat not found."
+               when other
+                   DISPLAY "students.dat will not open - status "
+                       StudentFileStatus
+           end-evaluate.
+
+      *Called after every READ. Status 10 is normal end of file and
+      *is not an error.
+       CheckReadStatus.
+           if not StatusOK and not StatusEndOfFile
+               DISPLAY "students.dat record read error - status "
+                   StudentFileStatus
+               set endofstudentfile to true
+           end-if.
+
+      *A year is a leap year when divisible by 4, except century
+      *years, which must also be divisible by 400.
+       CheckLeapYear.
+           set IsLeapYear to "N"
+           divide Yobirth by 4 giving DivideQuotient remainder Rem4
+           if Rem4 = 0
+               divide Yobirth by 100 giving DivideQuotient
+                   remainder Rem100
+               if Rem100 not = 0
+                   set LeapYear to true
+               else
+                   divide Yobirth by 400 giving DivideQuotient
+                       remainder Rem400
+                   if Rem400 = 0
+                       set LeapYear to true
+                   end-if
+               end-if
+           end-if.
