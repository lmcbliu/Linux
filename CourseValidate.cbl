@@ -0,0 +1,114 @@
+       identification division.
+       program-id. CourseValidate.
+       Author. Bo Liu.
+      *Reads students.dat against the course master and lists every
+      *student whose CourseCode does not match a real course, so a
+      *mistyped code gets caught here instead of showing up later as
+      *a wrong-looking class roster.
+
+       Environment division.
+       input-output section.
+       file-control.
+           select studentfile assign to "C:\Cobol\students.dat"
+               organization is indexed
+               record key is studentid
+               file status is StudentFileStatus.
+           select coursefile assign to "C:\Cobol\courses.dat"
+               organization is indexed
+               access mode is random
+               record key is coursemastercode
+               file status is CourseFileStatus.
+
+       Data division.
+       file section.
+       FD studentfile.
+           COPY STUDENT.
+
+       FD coursefile.
+           COPY COURSES.
+
+       Working-storage section.
+       01 StudentFileStatus     pic xx.
+           88 StatusOK          value "00".
+           88 StatusEndOfFile   value "10".
+           88 StatusNotFound    value "35".
+
+       01 CourseFileStatus      pic xx.
+           88 CourseStatusOK    value "00".
+           88 CourseStatusNotFnd value "35".
+
+       01 OrphanCount           pic 9(5) value zero.
+
+       Procedure division.
+       begin.
+           move zero to OrphanCount
+           open input studentfile
+           perform CheckStudentOpenStatus
+           if StatusOK
+               open input coursefile
+               perform CheckCourseOpenStatus
+               if CourseStatusOK
+                   DISPLAY "Course Code Exception Report"
+                   read studentfile
+                          at end set endofstudentfile to true
+                   end-read
+                   perform CheckReadStatus
+                   perform until endofstudentfile
+                       perform CheckCourseCode
+                       read studentfile
+                            at end set endofstudentfile to true
+                       end-read
+                       perform CheckReadStatus
+                   end-perform
+                   DISPLAY OrphanCount " orphan course code(s) found"
+                   close coursefile
+               end-if
+               close studentfile
+           end-if
+           goback.
+
+      *Looks up the student's CourseCode on the course master by a
+      *direct keyed READ; anything not found is an orphan code.
+       CheckCourseCode.
+           move coursecode to coursemastercode
+           read coursefile
+               invalid key
+                   display studentid space coursecode
+                       " - course code not on course master"
+                   add 1 to OrphanCount
+               not invalid key
+                   continue
+           end-read.
+
+      *Gives the operator a plain-English message instead of letting
+      *a bad OPEN abend the run.
+       CheckStudentOpenStatus.
+           evaluate true
+               when StatusOK
+                   continue
+               when StatusNotFound
+                   DISPLAY "students.dat not found."
+               when other
+                   DISPLAY "students.dat will not open - status "
+                       StudentFileStatus
+           end-evaluate.
+
+       CheckCourseOpenStatus.
+           evaluate true
+               when CourseStatusOK
+                   continue
+               when CourseStatusNotFnd
+                   DISPLAY "courses.dat not found."
+               when other
+                   DISPLAY "courses.dat will not open - status "
+                       CourseFileStatus
+           end-evaluate.
+
+      *Called after every READ. Status 10 is normal end of file and
+      *is not an error.
+       CheckReadStatus.
+           if not StatusOK and not StatusEndOfFile
+               DISPLAY "students.dat record read error - status "
+                   StudentFileStatus
+               set endofstudentfile to true
+           end-if.
