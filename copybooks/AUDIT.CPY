@@ -0,0 +1,17 @@
+      *Audit trail record - one entry per add or change made against
+      *students.dat. Old/new record hold the full student record
+      *image so a reviewer can see exactly what changed.
+       01 auditrec.
+           05 audstudentid        pic 9(7).
+           05 audoperator         pic x(8).
+           05 audactiondate.
+               10 audactionyear   pic 9(4).
+               10 audactionmonth  pic 9(2).
+               10 audactionday    pic 9(2).
+           05 audactiontime.
+               10 audactionhour   pic 9(2).
+               10 audactionmin    pic 9(2).
+               10 audactionsec    pic 9(2).
+           05 audaction           pic x(6).
+           05 audoldrecord        pic x(68).
+           05 audnewrecord        pic x(68).
