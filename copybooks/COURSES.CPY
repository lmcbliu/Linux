@@ -0,0 +1,8 @@
+      *Course master record - one entry per offered course, keyed on
+      *CourseCode. Used to validate the course codes carried on
+      *studentrec against a real list of what the course actually is.
+       01 courserec.
+           05 coursemastercode   pic x(4).
+           05 coursetitle        pic x(30).
+           05 coursecredithours  pic 9(2).
+           05 courserate         pic 9(3)v99.
