@@ -0,0 +1,10 @@
+      *Grades master - one record per student per course, keyed on
+      *the combination of StudentId and CourseCode.
+       01 graderec.
+           05 gradekey.
+               10 gradestudentid   pic 9(7).
+               10 gradecoursecode  pic x(4).
+           05 grademarks           pic 9(3).
+           05 gradeletter          pic x.
+           05 gradepassflag        pic x.
+               88 gradepassed      value "Y".
