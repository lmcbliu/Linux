@@ -0,0 +1,22 @@
+      *Shared student master record - used by every program that
+      *opens students.dat, so the layout only has to change in one
+      *place.
+       01 studentrec.
+           88 endofstudentfile value high-values.
+           05 studentid        pic 9(7).
+           05 StudentName.
+               20 surname      pic x(8).
+               20 initials     pic xx.
+           05 Dateofbirth.
+               20 Yobirth      pic 9(4).
+               20 Mobirth      pic 9(2).
+               20 Dobirth      pic 9(2).
+           05 coursecode       pic X(4).
+           05 Gender           pic x.
+               88 ValidGender  value "M" "F" "O".
+           05 Ethnicity        pic x(10).
+           05 DisabilitySupport pic x.
+               88 HasDisabilitySupport value "Y".
+           05 EmergencyContact.
+               20 EmergContactName  pic x(15).
+               20 EmergContactPhone pic x(12).
