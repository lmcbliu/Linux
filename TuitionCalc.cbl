@@ -0,0 +1,121 @@
+       Identification division.
+       Program-id. TuitionCalc.
+       Author. Bo Liu.
+      *Looks up a student's course in students.dat and computes the
+      *term tuition fee from the course's per-credit rate and credit
+      *hours.
+
+       Environment division.
+       input-output section.
+       file-control.
+           select studentfile assign to "C:\Cobol\students.dat"
+               organization is indexed
+               access mode is random
+               record key is studentid
+               file status is StudentFileStatus.
+
+       Data division.
+       file section.
+       FD studentfile.
+           COPY STUDENT.
+
+       Working-storage section.
+       01 StudentFileStatus     pic xx.
+           88 StatusOK          value "00".
+           88 StatusNotFound    value "35".
+
+       01 WantedStudentId       pic 9(7).
+       01 StudentFoundFlag      pic x value "N".
+           88 StudentWasFound   value "Y".
+
+      *Per-credit rate and credit hours for each offered course, same
+      *course list SeqRead and InputAndDisplay validate against.
+       01 CourseRateList.
+           05 filler pic x(4) value "MATH".
+           05 filler pic 9(3)v99 value 250.00.
+           05 filler pic 9(2) value 03.
+           05 filler pic x(4) value "ENGL".
+           05 filler pic 9(3)v99 value 200.00.
+           05 filler pic 9(2) value 03.
+           05 filler pic x(4) value "PHYS".
+           05 filler pic 9(3)v99 value 275.00.
+           05 filler pic 9(2) value 04.
+           05 filler pic x(4) value "CHEM".
+           05 filler pic 9(3)v99 value 275.00.
+           05 filler pic 9(2) value 04.
+           05 filler pic x(4) value "BIOL".
+           05 filler pic 9(3)v99 value 260.00.
+           05 filler pic 9(2) value 04.
+           05 filler pic x(4) value "HIST".
+           05 filler pic 9(3)v99 value 190.00.
+           05 filler pic 9(2) value 03.
+           05 filler pic x(4) value "COMP".
+           05 filler pic 9(3)v99 value 300.00.
+           05 filler pic 9(2) value 03.
+           05 filler pic x(4) value "BUSN".
+           05 filler pic 9(3)v99 value 210.00.
+           05 filler pic 9(2) value 03.
+       01 CourseRateTable redefines CourseRateList.
+           05 CourseRateEntry   occurs 8 times
+                                 indexed by RateIdx.
+               10 RateCourseCode  pic x(4).
+               10 RatePerCredit   pic 9(3)v99.
+               10 RateCreditHours pic 9(2).
+
+       01 TuitionFee            pic 9(6)v99.
+
+       Procedure division.
+       begin.
+           DISPLAY "Enter student id: " WITH NO ADVANCING.
+           ACCEPT WantedStudentId.
+           perform FindStudent
+           if StudentWasFound
+               perform ComputeTuitionFee
+           end-if
+           goback.
+
+      *Direct READ of students.dat by StudentId - no need to scan the
+      *master file to find one student.
+       FindStudent.
+           move "N" to StudentFoundFlag
+           open input studentfile
+           perform CheckOpenStatus
+           if StatusOK
+               move WantedStudentId to studentid
+               read studentfile
+                   invalid key
+                       DISPLAY "No student found with that id."
+                   not invalid key
+                       set StudentWasFound to true
+               end-read
+               close studentfile
+           end-if.
+
+      *Looks up the student's course rate and multiplies by the
+      *credit hours - a PIC 9(6)v99 result, no 99-limit size error.
+       ComputeTuitionFee.
+           set RateIdx to 1
+           search CourseRateEntry
+               at end
+                   DISPLAY "Course " coursecode " not on rate table."
+               when RateCourseCode (RateIdx) = coursecode
+                   compute TuitionFee rounded =
+                       RatePerCredit (RateIdx) *
+                       RateCreditHours (RateIdx)
+                   DISPLAY "Student " WantedStudentId
+                       " course " coursecode
+                   DISPLAY "Tuition fee is " TuitionFee
+           end-search.
+
+      *Gives the operator a plain-English message instead of letting
+      *a bad OPEN abend the run.
+       CheckOpenStatus.
+           evaluate true
+               when StatusOK
+                   continue
+               when StatusNotFound
+                   DISPLAY "students.dat not found."
+               when other
+                   DISPLAY "students.dat will not open - status "
+                       StudentFileStatus
+           end-evaluate.
