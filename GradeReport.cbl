@@ -0,0 +1,115 @@
+       identification division.
+       program-id. GradeReport.
+       Author. Bo Liu.
+      *Reads the grades file alongside students.dat, matched on
+      *StudentId, and lists a combined student/course/grade roster.
+
+       Environment division.
+       input-output section.
+       file-control.
+           select studentfile assign to "C:\Cobol\students.dat"
+               organization is indexed
+               access mode is random
+               record key is studentid
+               file status is StudentFileStatus.
+           select gradefile assign to "C:\Cobol\grades.dat"
+               organization is indexed
+               access mode is sequential
+               record key is gradekey
+               file status is GradeFileStatus.
+
+       Data division.
+       file section.
+       FD studentfile.
+           COPY STUDENT.
+
+       FD gradefile.
+           COPY GRADES.
+
+       Working-storage section.
+       01 StudentFileStatus     pic xx.
+           88 StatusOK          value "00".
+           88 StatusNotFound    value "35".
+
+       01 GradeFileStatus       pic xx.
+           88 GradeStatusOK     value "00".
+           88 GradeStatusEndOfFile value "10".
+           88 GradeStatusNotFnd value "35".
+
+       01 EndOfGrades           pic x value "N".
+           88 AllGradesRead     value "Y".
+
+       Procedure division.
+       begin.
+           move "N" to EndOfGrades
+           open input gradefile
+           perform CheckGradeOpenStatus
+           if GradeStatusOK
+               open input studentfile
+               perform CheckStudentOpenStatus
+               if StatusOK
+                   DISPLAY "Student Grade Report"
+                   read gradefile
+                       at end set AllGradesRead to true
+                   end-read
+                   perform CheckGradeReadStatus
+                   perform until AllGradesRead
+                       perform ShowGradeLine
+                       read gradefile
+                           at end set AllGradesRead to true
+                       end-read
+                       perform CheckGradeReadStatus
+                   end-perform
+                   close studentfile
+               end-if
+               close gradefile
+           end-if
+           goback.
+
+      *Direct READ of students.dat by StudentId - no need to scan the
+      *whole master file for every grade record.
+       ShowGradeLine.
+           move gradestudentid to studentid
+           read studentfile
+               invalid key
+                   display gradestudentid
+                       " - no master record found in students.dat"
+               not invalid key
+                   display gradestudentid space
+                       surname space initials
+                       space gradecoursecode space grademarks
+                       space gradeletter
+           end-read.
+
+      *Gives the operator a plain-English message instead of letting
+      *a bad OPEN abend the run.
+       CheckStudentOpenStatus.
+           evaluate true
+               when StatusOK
+                   continue
+               when StatusNotFound
+                   DISPLAY "students.dat not found."
+               when other
+                   DISPLAY "students.dat will not open - status "
+                       StudentFileStatus
+           end-evaluate.
+
+       CheckGradeOpenStatus.
+           evaluate true
+               when GradeStatusOK
+                   continue
+               when GradeStatusNotFnd
+                   DISPLAY "grades.dat not found."
+               when other
+                   DISPLAY "grades.dat will not open - status "
+                       GradeFileStatus
+           end-evaluate.
+
+      *Called after every READ. Status 10 is normal end of file and
+      *is not an error.
+       CheckGradeReadStatus.
+           if not GradeStatusOK and not GradeStatusEndOfFile
+               DISPLAY "grades.dat record read error - status "
+                   GradeFileStatus
+               set AllGradesRead to true
+           end-if.
