@@ -0,0 +1,78 @@
+       identification division.
+       program-id. Driver.
+       Author. Bo Liu.
+      *Menu front end that calls the individual student maintenance
+      *and reporting programs from one job step instead of making
+      *the operator remember and re-run each program by name.
+
+       Data division.
+       Working-storage section.
+       01 MenuChoice            pic x.
+           88 ChoiceEnter       value "1".
+           88 ChoiceList        value "2".
+           88 ChoiceRoster      value "3".
+           88 ChoiceAges        value "4".
+           88 ChoiceGrades      value "5".
+           88 ChoiceTuition     value "6".
+           88 ChoiceExtract     value "7".
+           88 ChoiceCourseChk   value "8".
+           88 ChoicePreview     value "9".
+           88 ChoiceExit        value "0".
+
+       01 DoneFlag              pic x value "N".
+           88 AllDone           value "Y".
+
+      *Passed to SeqRead so it goes straight into the chosen mode
+      *instead of showing its own List/Add prompt a second time.
+       01 SeqReadAddMode        pic x value "A".
+       01 SeqReadListMode       pic x value "L".
+
+       Procedure division.
+       begin.
+           perform until AllDone
+               perform ShowMenu
+               perform DispatchChoice
+           end-perform
+           stop run.
+
+       ShowMenu.
+           DISPLAY " ".
+           DISPLAY "Student System Menu".
+           DISPLAY "1 - Enter a student (adds to students.dat)".
+           DISPLAY "2 - List students".
+           DISPLAY "3 - Class roster report".
+           DISPLAY "4 - Age and milestone report".
+           DISPLAY "5 - Grade report".
+           DISPLAY "6 - Tuition calculator".
+           DISPLAY "7 - CSV extract for registrar".
+           DISPLAY "8 - Course code exception report".
+           DISPLAY "9 - Preview entry validation (does not save)".
+           DISPLAY "0 - Exit".
+           DISPLAY "Select an option: " WITH NO ADVANCING.
+           ACCEPT MenuChoice.
+
+       DispatchChoice.
+           evaluate true
+               when ChoiceEnter
+                   call "SeqRead" using SeqReadAddMode
+               when ChoiceList
+                   call "SeqRead" using SeqReadListMode
+               when ChoiceRoster
+                   call "ClassRoster"
+               when ChoiceAges
+                   call "AgeReport"
+               when ChoiceGrades
+                   call "GradeReport"
+               when ChoiceTuition
+                   call "TuitionCalc"
+               when ChoiceExtract
+                   call "CsvExtract"
+               when ChoiceCourseChk
+                   call "CourseValidate"
+               when ChoicePreview
+                   call "InputAndDisplay"
+               when ChoiceExit
+                   set AllDone to true
+               when other
+                   DISPLAY "Not a valid option - try again."
+           end-evaluate.
