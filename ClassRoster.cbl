@@ -0,0 +1,192 @@
+       identification division.
+       program-id. ClassRoster.
+       Author. Bo Liu.
+      *Sorts students.dat by course then surname and prints a
+      *paginated roster with a course subtotal at each course break.
+
+       Environment division.
+       input-output section.
+       file-control.
+           select studentfile assign to "C:\Cobol\students.dat"
+               organization is indexed
+               record key is studentid
+               file status is StudentFileStatus.
+           select sortworkfile assign to "sortwork.tmp".
+           select rosterfile assign to "C:\Cobol\roster.lst"
+               organization is line sequential
+               file status is RosterFileStatus.
+
+       Data division.
+       file section.
+       FD studentfile.
+           COPY STUDENT.
+
+      *Byte-for-byte the same layout as studentrec (the SORT USING
+      *clause moves the master record straight across), just with its
+      *own data-names so the keys below are unambiguous.
+       SD sortworkfile.
+           COPY STUDENT
+               REPLACING ==studentrec==          BY ==sortrec==
+                         ==endofstudentfile==    BY ==sortendofrec==
+                         ==studentid==           BY ==sortstudentid==
+                         ==StudentName==         BY ==sortstudentname==
+                         ==surname==             BY ==sortsurname==
+                         ==initials==            BY ==sortinitials==
+                         ==Dateofbirth==         BY ==sortdateofbirth==
+                         ==Yobirth==             BY ==sortyobirth==
+                         ==Mobirth==             BY ==sortmobirth==
+                         ==Dobirth==             BY ==sortdobirth==
+                         ==coursecode==          BY ==sortcoursecode==
+                         ==ValidGender==         BY ==sortvalidgender==
+                         ==Gender==              BY ==sortgender==
+                         ==Ethnicity==           BY ==sortethnicity==
+                         ==HasDisabilitySupport== BY ==sorthasdisabsup==
+                         ==DisabilitySupport==   BY ==sortdisabsupport==
+                         ==EmergencyContact==    BY ==sortemergcontact==
+                         ==EmergContactName==    BY ==sortemergname==
+                         ==EmergContactPhone==   BY ==sortemergphone==.
+
+       FD rosterfile.
+       01 rosterline           pic x(60).
+
+       Working-storage section.
+       01 StudentFileStatus     pic xx.
+           88 StatusOK          value "00".
+           88 StatusNotFound    value "35".
+
+       01 RosterFileStatus      pic xx.
+           88 RosterStatusOK    value "00".
+
+       01 SortDone              pic x value "N".
+           88 AllSorted         value "Y".
+       01 PageNumber            pic 9(3) value zero.
+       01 LineCount             pic 9(3) value zero.
+       01 LinesPerPage          pic 9(3) value 20.
+       01 PriorCourseCode       pic x(4) value spaces.
+       01 CourseCount           pic 9(3) value zero.
+
+       01 HeadingLine1.
+           05 filler            pic x(14) value "Class Roster -".
+           05 filler            pic x(7) value " Course".
+           05 HeadCourseCode    pic x(5).
+           05 filler            pic x(8) value "   Page ".
+           05 HeadPageNumber    pic zz9.
+
+       01 HeadingLine2  pic x(35)
+           value "Stud Id  Surname  In Course Gender".
+
+       01 DetailLine.
+           05 DetStudentId      pic 9(7).
+           05 filler            pic x value space.
+           05 DetSurname        pic x(8).
+           05 filler            pic x value space.
+           05 DetInitials       pic xx.
+           05 filler            pic x value space.
+           05 DetCourseCode     pic x(4).
+           05 filler            pic x value space.
+           05 DetGender         pic x.
+
+       01 SubtotalLine.
+           05 filler            pic x(21) value
+               "Course total ....... ".
+           05 SubCount           pic zzz9.
+           05 filler             pic x(9) value " students".
+
+       Procedure division.
+       begin.
+           move zero to PageNumber.
+           move "N" to SortDone.
+           move zero to LineCount.
+           move spaces to PriorCourseCode.
+           move zero to CourseCount.
+           open output rosterfile.
+           perform CheckRosterOpenStatus
+           if RosterStatusOK
+               sort sortworkfile
+                   on ascending key sortcoursecode sortsurname
+                   using studentfile
+                   output procedure is ProduceRoster
+               perform CheckSortStatus
+               close rosterfile
+           end-if
+           goback.
+
+      *Gives the operator a plain-English message instead of letting
+      *a missing or busy students.dat abend the run.
+       CheckSortStatus.
+           evaluate true
+               when StatusOK
+                   continue
+               when StatusNotFound
+                   DISPLAY "students.dat not found - no roster."
+               when other
+                   DISPLAY "students.dat will not open - status "
+                       StudentFileStatus
+           end-evaluate.
+
+      *Gives the operator a plain-English message instead of letting
+      *a bad roster.lst OPEN abend the run.
+       CheckRosterOpenStatus.
+           if not RosterStatusOK
+               DISPLAY "roster.lst will not open - status "
+                   RosterFileStatus ". No roster produced."
+           end-if.
+
+      *Called after every WRITE. A lost roster line is a warning, not
+      *a reason to stop sorting the student master.
+       CheckRosterWriteStatus.
+           if not RosterStatusOK
+               DISPLAY "roster.lst write error - status "
+                   RosterFileStatus
+           end-if.
+
+       ProduceRoster.
+           perform until AllSorted
+               return sortworkfile
+                   at end set AllSorted to true
+                   not at end perform ProcessSortedRecord
+               end-return
+           end-perform
+           if PriorCourseCode not = spaces
+               perform WriteSubtotal
+           end-if.
+
+       ProcessSortedRecord.
+           if sortcoursecode not = PriorCourseCode
+               if PriorCourseCode not = spaces
+                   perform WriteSubtotal
+               end-if
+               move sortcoursecode to PriorCourseCode
+               move zero to CourseCount
+               perform WriteHeading
+           end-if
+           if LineCount >= LinesPerPage
+               perform WriteHeading
+           end-if
+           add 1 to CourseCount
+           move sortstudentid to DetStudentId
+           move sortsurname to DetSurname
+           move sortinitials to DetInitials
+           move sortcoursecode to DetCourseCode
+           move sortgender to DetGender
+           write rosterline from DetailLine
+           perform CheckRosterWriteStatus
+           add 1 to LineCount.
+
+       WriteHeading.
+           add 1 to PageNumber
+           move sortcoursecode to HeadCourseCode
+           move PageNumber to HeadPageNumber
+           write rosterline from HeadingLine1
+           perform CheckRosterWriteStatus
+           write rosterline from HeadingLine2
+           perform CheckRosterWriteStatus
+           move 2 to LineCount.
+
+       WriteSubtotal.
+           move CourseCount to SubCount
+           write rosterline from SubtotalLine
+           perform CheckRosterWriteStatus
+           move spaces to rosterline
+           write rosterline
+           perform CheckRosterWriteStatus.
