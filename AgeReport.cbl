@@ -0,0 +1,98 @@
+       identification division.
+       program-id. AgeReport.
+       Author. Bo Liu.
+      *Computes each student's current age from Dateofbirth and flags
+      *anyone turning 18 or 21 during the current calendar year.
+
+       Environment division.
+       input-output section.
+       file-control.
+           select studentfile assign to "C:\Cobol\students.dat"
+               organization is indexed
+               record key is studentid
+               file status is StudentFileStatus.
+
+       Data division.
+       file section.
+       FD studentfile.
+           COPY STUDENT.
+
+       Working-storage section.
+       01 StudentFileStatus     pic xx.
+           88 StatusOK          value "00".
+           88 StatusEndOfFile   value "10".
+           88 StatusNotFound    value "35".
+
+       01 TodayYMD.
+           05 TodayYear         pic 9(4).
+           05 TodayMonth        pic 9(2).
+           05 TodayDay          pic 9(2).
+
+       01 AgeWork.
+           05 StudentAge        pic 9(3).
+
+       Procedure division.
+       begin.
+           ACCEPT TodayYMD FROM DATE YYYYMMDD.
+           DISPLAY "Age and Milestone Report".
+           open input studentfile
+           perform CheckOpenStatus
+           if StatusOK
+               read studentfile
+                      at end set endofstudentfile to true
+               end-read
+               perform CheckReadStatus
+               perform until endofstudentfile
+                   perform ComputeAge
+                   perform ShowAgeLine
+                   read studentfile
+                        at end set endofstudentfile to true
+                   end-read
+                   perform CheckReadStatus
+               end-perform
+               close studentfile
+           end-if
+           goback.
+
+      *Age as of today, allowing for a birthday later this year.
+       ComputeAge.
+           compute StudentAge = TodayYear - Yobirth
+           if Mobirth > TodayMonth
+               subtract 1 from StudentAge
+           else
+               if Mobirth = TodayMonth and Dobirth > TodayDay
+                   subtract 1 from StudentAge
+               end-if
+           end-if.
+
+       ShowAgeLine.
+           display studentid space studentname
+               space "age" space StudentAge
+           if Yobirth = TodayYear - 18
+               display "  -> turns 18 this year"
+           end-if
+           if Yobirth = TodayYear - 21
+               display "  -> turns 21 this year"
+           end-if.
+
+      *Gives the operator a plain-English message instead of letting
+      *a bad OPEN abend the run.
+       CheckOpenStatus.
+           evaluate true
+               when StatusOK
+                   continue
+               when StatusNotFound
+                   DISPLAY "students.dat not found."
+               when other
+                   DISPLAY "students.dat will not open - status "
+                       StudentFileStatus
+           end-evaluate.
+
+      *Called after every READ. Status 10 is normal end of file and
+      *is not an error.
+       CheckReadStatus.
+           if not StatusOK and not StatusEndOfFile
+               DISPLAY "students.dat record read error - status "
+                   StudentFileStatus
+               set endofstudentfile to true
+           end-if.
