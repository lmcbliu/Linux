@@ -1,47 +1,260 @@
-       Identification division.
-       Program-id. InputAndDisplay.
-       Author. Bo Liu.
-      *Accept and display and display information
-       
-       Data division.
-       Working-storage section.
-       01 studentInfor.
-           05  StudentId   PIC 9(7).
-           05  StudentName. 
-               30 Surname  PIC X(8).
-               30 FirstName PIC XX.
-           05  CourseCode  PIC X(4).
-           05  Gender      PIC X.
-       
-       01  CurrentDate.
-           05  CurrentYear PIC 9(4).
-           05  CurrentMonth    PIC 99.
-           05  CurrentDay     PIC 99.
-       
-       01 DayOfYear.
-           05 Year             PIC 9(4).
-           05 YearDay        PIC 9(3).
-           
-       01  CurrentTime.
-           05 CurrentHour      PIC 99.
-           05  CurrentMinute   PIC 99.
-           05  Year            PIC 9(4).
-           
-       Procedure division.
-       Begin.
-           Display "Enter student information".
-           Display "Enter - ID, Surname, Initials, Coursecode, Gender".
-           DISPLAY "SSSSSSSNNNNNNNNIICCCCG".
-           ACCEPT  studentInfor.
-           ACCEPT  CurrentDate FROM DATE YYYYMMDD.
-           ACCEPT  DayOfYear FROM DAY YYYYDDD.
-           ACCEPT  CurrentTime FROM TIME.
-           DISPLAY "Name is ", FirstName SPACE Surname.
-           DISPLAY "Date is " CurrentDay SPACE CurrentMonth 
-           SPACE CurrentYear.
-           DISPLAY "Today is day " DayOfYear " of the year".
-           DISPLAY "The time is " CurrentHour ":" CurrentMinute.
-           STOP RUN.
-       
-       
-       
\ No newline at end of file
+       Identification division.
+       Program-id. InputAndDisplay.
+       Author. Bo Liu.
+      *Accept and display and display information
+      *Rejects a bad gender, an unoffered course code or a duplicate
+      *StudentId on entry.
+
+       Environment division.
+       input-output section.
+       file-control.
+           select studentfile assign to "C:\Cobol\students.dat"
+               organization is indexed
+               access mode is random
+               record key is DupStudentId
+               file status is StudentFileStatus.
+
+       Data division.
+       file section.
+      *Byte-for-byte the same layout as studentrec, just with its own
+      *data-names (as ClassRoster's sortworkfile does) so the keyed
+      *duplicate-id lookup below stays unambiguous and in step with
+      *STUDENT.CPY automatically the next time its width changes.
+       FD studentfile.
+           COPY STUDENT
+               REPLACING ==studentrec==          BY ==duprec==
+                         ==endofstudentfile==    BY ==dupendofrec==
+                         ==studentid==           BY ==DupStudentId==
+                         ==StudentName==         BY ==DupStudentName==
+                         ==surname==             BY ==Dupsurname==
+                         ==initials==            BY ==Dupinitials==
+                         ==Dateofbirth==         BY ==DupDateofbirth==
+                         ==Yobirth==             BY ==DupYobirth==
+                         ==Mobirth==             BY ==DupMobirth==
+                         ==Dobirth==             BY ==DupDobirth==
+                         ==coursecode==          BY ==Dupcoursecode==
+                         ==ValidGender==         BY ==DupValidGender==
+                         ==Gender==              BY ==DupGender==
+                         ==Ethnicity==           BY ==DupEthnicity==
+                         ==HasDisabilitySupport== BY ==DupHasDisabSup==
+                         ==DisabilitySupport==   BY ==DupDisabSupport==
+                         ==EmergencyContact==    BY ==DupEmergContact==
+                         ==EmergContactName==    BY ==DupEmergName==
+                         ==EmergContactPhone==   BY ==DupEmergPhone==.
+
+       Working-storage section.
+       01 StudentFileStatus     pic xx.
+           88 StatusOK          value "00".
+           88 StatusNotFound    value "35".
+       01 studentInfor.
+           05  StudentId   PIC 9(7).
+           05  StudentName.
+               30 Surname  PIC X(8).
+               30 FirstName PIC XX.
+           05  Dateofbirth.
+               30 Yobirth  PIC 9(4).
+               30 Mobirth  PIC 99.
+               30 Dobirth  PIC 99.
+           05  CourseCode  PIC X(4).
+           05  Gender      PIC X.
+               88 ValidGender value "M" "F" "O".
+           05  Ethnicity   PIC X(10).
+           05  DisabilitySupport PIC X.
+               88 HasDisabilitySupport value "Y".
+           05  EmergencyContact.
+               30 EmergContactName  PIC X(15).
+               30 EmergContactPhone PIC X(12).
+
+       01  CurrentDate.
+           05  CurrentYear PIC 9(4).
+           05  CurrentMonth    PIC 99.
+           05  CurrentDay     PIC 99.
+
+       01 DayOfYear.
+           05 Year             PIC 9(4).
+           05 YearDay        PIC 9(3).
+
+       01  CurrentTime.
+           05 CurrentHour      PIC 99.
+           05  CurrentMinute   PIC 99.
+           05  Year            PIC 9(4).
+
+       01 EntryStatus          PIC X value "Y".
+           88 EntryValid       value "Y".
+
+       01 TodayYMD.
+           05 TodayYear        PIC 9(4).
+           05 TodayMonth       PIC 99.
+           05 TodayDay         PIC 99.
+
+      *Same leap-year/month-length tables SeqRead's ValidateDateOfBirth
+      *checks an incoming birth date against.
+       01 DaysInMonthList.
+           05 filler           pic 99 value 31.
+           05 filler           pic 99 value 28.
+           05 filler           pic 99 value 31.
+           05 filler           pic 99 value 30.
+           05 filler           pic 99 value 31.
+           05 filler           pic 99 value 30.
+           05 filler           pic 99 value 31.
+           05 filler           pic 99 value 31.
+           05 filler           pic 99 value 30.
+           05 filler           pic 99 value 31.
+           05 filler           pic 99 value 30.
+           05 filler           pic 99 value 31.
+       01 MaxDayTable redefines DaysInMonthList.
+           05 MaxDayForMonth   occurs 12 times pic 99.
+
+       01 LeapYearWork.
+           05 DivideQuotient   pic 9(4).
+           05 Rem4             pic 99.
+           05 Rem100           pic 99.
+           05 Rem400           pic 999.
+           05 IsLeapYear       pic x.
+               88 LeapYear     value "Y".
+
+      *Offered-course table, same list SeqRead checks against.
+       01 CourseCodeList.
+           05 filler           pic x(4) value "MATH".
+           05 filler           pic x(4) value "ENGL".
+           05 filler           pic x(4) value "PHYS".
+           05 filler           pic x(4) value "CHEM".
+           05 filler           pic x(4) value "BIOL".
+           05 filler           pic x(4) value "HIST".
+           05 filler           pic x(4) value "COMP".
+           05 filler           pic x(4) value "BUSN".
+       01 CourseCodeTable redefines CourseCodeList.
+           05 CourseCodeEntry  occurs 8 times
+                                indexed by CourseIdx
+                                pic x(4).
+
+       Procedure division.
+       Begin.
+           Display "Enter student information".
+           Display "Enter - ID, Surname, Initials, Dob, Coursecode,"
+               SPACE "Gender, Ethnicity, Disability, Emergency contact".
+           DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
+               "HHHHHHHHHHAKKKKKKKKKKKKKKKTTTTTTTTTTTT".
+           perform AcceptStudentInfor
+           perform until EntryValid
+               DISPLAY "Please re-key this student's details."
+               perform AcceptStudentInfor
+           end-perform.
+
+           ACCEPT  CurrentDate FROM DATE YYYYMMDD.
+           ACCEPT  DayOfYear FROM DAY YYYYDDD.
+           ACCEPT  CurrentTime FROM TIME.
+           DISPLAY "Name is ", FirstName SPACE Surname.
+           DISPLAY "Date is " CurrentDay SPACE CurrentMonth
+           SPACE CurrentYear.
+           DISPLAY "Today is day " DayOfYear " of the year".
+           DISPLAY "The time is " CurrentHour ":" CurrentMinute.
+           GOBACK.
+
+       AcceptStudentInfor.
+           ACCEPT  studentInfor.
+           perform ValidateStudentInfor.
+
+      *Rejects a bad gender, an unoffered course code or a duplicate
+      *StudentId.
+       ValidateStudentInfor.
+           set EntryValid to true.
+
+           perform CheckDuplicateId.
+
+           if not ValidGender
+               DISPLAY "Invalid gender - must be M, F or O."
+               set EntryStatus to "N"
+           end-if
+
+           set CourseIdx to 1
+           search CourseCodeEntry
+               at end
+                   DISPLAY "Invalid course code - not offered."
+                   set EntryStatus to "N"
+               when CourseCodeEntry (CourseIdx) = CourseCode
+                   continue
+           end-search
+
+           perform ValidateDateOfBirth.
+
+      *Rejects an impossible birth date the same way SeqRead's
+      *ValidateDateOfBirth does, so a bad date never gets as far as
+      *the add path at all.
+       ValidateDateOfBirth.
+           ACCEPT TodayYMD FROM DATE YYYYMMDD.
+
+           if Yobirth < 1900 or Yobirth > TodayYear
+               DISPLAY "Invalid date of birth - bad year."
+               set EntryStatus to "N"
+           end-if
+
+           if Mobirth < 1 or Mobirth > 12
+               DISPLAY "Invalid date of birth - bad month."
+               set EntryStatus to "N"
+           else
+               perform CheckLeapYear
+               if Mobirth = 2 and LeapYear
+                   if Dobirth < 1 or Dobirth > 29
+                       DISPLAY "Invalid date of birth - bad day."
+                       set EntryStatus to "N"
+                   end-if
+               else
+                   if Dobirth < 1 or Dobirth > MaxDayForMonth (Mobirth)
+                       DISPLAY "Invalid date of birth - bad day."
+                       set EntryStatus to "N"
+                   end-if
+               end-if
+           end-if.
+
+      *A year is a leap year when divisible by 4, except century
+      *years, which must also be divisible by 400.
+       CheckLeapYear.
+           set IsLeapYear to "N"
+           divide Yobirth by 4 giving DivideQuotient remainder Rem4
+           if Rem4 = 0
+               divide Yobirth by 100 giving DivideQuotient
+                   remainder Rem100
+               if Rem100 not = 0
+                   set LeapYear to true
+               else
+                   divide Yobirth by 400 giving DivideQuotient
+                       remainder Rem400
+                   if Rem400 = 0
+                       set LeapYear to true
+                   end-if
+               end-if
+           end-if.
+
+      *Looks up the incoming StudentId against students.dat so the
+      *same id cannot be keyed in twice. A missing students.dat is
+      *not itself a rejection reason - there is simply nothing to
+      *collide with yet.
+       CheckDuplicateId.
+           open input studentfile
+           perform CheckOpenStatus
+           if StatusOK
+               move StudentId to DupStudentId
+               read studentfile
+                   invalid key
+                       continue
+                   not invalid key
+                       DISPLAY "Student id " StudentId
+                           " already on file - record rejected."
+                       set EntryStatus to "N"
+               end-read
+               close studentfile
+           end-if.
+
+      *Gives the operator a plain-English message instead of letting
+      *a bad OPEN abend the run.
+       CheckOpenStatus.
+           evaluate true
+               when StatusOK
+                   continue
+               when StatusNotFound
+                   continue
+               when other
+                   DISPLAY "students.dat will not open - status "
+                       StudentFileStatus
+           end-evaluate.
